@@ -1,7 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JSON-DEMO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "customer-audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT BALANCE-HISTORY-FILE
+               ASSIGN TO "customer-balance-history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BAL-HISTORY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      *> Permanent record of every customer touched by this run, for
+      *> compliance - the console DISPLAY output scrolls away and is
+      *> not kept anywhere once the job ends.
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+          05 AUDIT-TIMESTAMP    PIC X(26).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AUDIT-CUST-NAME    PIC X(50).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AUDIT-CUST-AGE     PIC ZZ9.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AUDIT-CUST-BALANCE PIC -Z,ZZZ,ZZZ,ZZ9.99.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AUDIT-CUST-STATUS  PIC X(20).
+
+      *> Last run's grand total balance, published for the cross-
+      *> program reconciliation job the same way MIXED-EXAMPLE
+      *> publishes DAILY-TOTAL-RECORD.
+       FD BALANCE-HISTORY-FILE.
+       COPY BALHIST.
+
        WORKING-STORAGE SECTION.
        01 JSON-FILE       PIC X(50) VALUE "customers.json".
        01 CUSTOMER-COUNT  PIC S9(4) COMP.
@@ -9,19 +42,97 @@
        01 INDEX-VAR       PIC S9(4) COMP VALUE 0.
 
        01 CUSTOMER-DATA.
-          05 CUST-NAME    PIC X(50).
-          05 CUST-STATUS  PIC X(20).
-          05 CUST-AGE     PIC 9(4).
-          05 CUST-BALANCE PIC 9(8)V99.
+          05 CUST-NAME     PIC X(50).
+          05 CUST-STATUS   PIC X(20).
+          05 CUST-AGE      PIC 9(4).
+          05 CUST-BALANCE  PIC S9(8)V99.
+          05 CUST-CURRENCY PIC X(3).
 
-       01 BALANCE-DISPLAY PIC Z,ZZZ,ZZ9.99.
+       01 BALANCE-DISPLAY PIC -Z,ZZZ,ZZZ,ZZ9.99.
        01 AGE-DISPLAY     PIC ZZ9.
 
        01 TOTAL-BALANCE   PIC S9(10)V99 VALUE 0.
        01 TOTAL-DISPLAY   PIC Z,ZZZ,ZZZ,ZZ9.99.
 
-       01 ACTIVE-COUNT    PIC 9(4) VALUE 0.
-       01 INACTIVE-COUNT  PIC 9(4) VALUE 0.
+       01 PRIOR-TOTAL-BALANCE PIC S9(10)V99 VALUE 0.
+       01 BAL-HISTORY-STATUS  PIC X(2).
+       01 AUDIT-FILE-STATUS   PIC X(2).
+       01 AUDIT-FILE-OPEN     PIC X VALUE "N".
+          88 IS-AUDIT-FILE-OPEN VALUE "Y".
+       01 TODAYS-DATE-TAG     PIC X(8).
+
+      *> Customer balances are no longer all USD, so a single grand
+      *> total (see TOTAL-BALANCE above) is only ever meaningful as
+      *> an unconverted, cross-currency figure - the real totals
+      *> finance needs are the per-currency ones kept here.
+       01 CURRENCY-TOTALS-TABLE.
+          05 CURRENCY-TOTAL OCCURS 20 TIMES
+                             INDEXED BY CURR-IDX.
+             10 CURR-CODE      PIC X(3).
+             10 CURR-COUNT     PIC 9(4).
+             10 CURR-TOTAL-BAL PIC S9(10)V99.
+       01 CURRENCY-COUNT     PIC S9(4) COMP VALUE 0.
+       01 CURR-TOTAL-DISPLAY PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+      *> Per-status tallies. The feed has widened beyond a simple
+      *> active/inactive split (pending and suspended accounts now
+      *> show up too); STATUS-BAND(5) is the catchall for anything
+      *> that doesn't match a known status string.
+       01 STATUS-BAND-TABLE.
+          05 STATUS-BAND OCCURS 5 TIMES.
+             10 STAT-NAME      PIC X(20).
+             10 STAT-LABEL     PIC X(12).
+             10 STAT-COUNT     PIC 9(4)       VALUE 0.
+             10 STAT-TOTAL-BAL PIC S9(10)V99   VALUE 0.
+       01 STATUS-BAND-COUNT PIC 9 VALUE 5.
+       01 STATUS-BAND-IDX   PIC 9 COMP.
+       01 STAT-TOTAL-DISPLAY PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+      *> Names already seen this run, used to catch the same account
+      *> appearing twice in customers.json (an upstream merge bug has
+      *> done this before, silently doubling the account's balance
+      *> into TOTAL-BALANCE).
+       01 SEEN-CUSTOMER-COUNT PIC S9(4) COMP VALUE 0.
+       01 SEEN-CUSTOMER-TABLE.
+          05 SEEN-CUSTOMER OCCURS 0 TO 500 TIMES
+                           DEPENDING ON SEEN-CUSTOMER-COUNT
+                           INDEXED BY SEEN-IDX.
+             10 SEEN-CUST-NAME PIC X(50).
+       01 DUPLICATE-FOUND     PIC X VALUE "N".
+          88 IS-DUPLICATE-CUSTOMER VALUE "Y".
+       01 DUPLICATE-COUNT     PIC 9(4) VALUE 0.
+       01 DUPLICATE-LIST.
+          05 DUPLICATE-NAME OCCURS 500 TIMES PIC X(50).
+
+      *> Customers whose balance falls below this floor (or goes
+      *> negative) land on the credit-hold report instead of being
+      *> buried in the console scroll for collections to eyeball.
+       01 CREDIT-HOLD-THRESHOLD PIC S9(8)V99 VALUE 100.00.
+       01 CREDIT-HOLD-LIST.
+          05 CREDIT-HOLD-ENTRY OCCURS 500 TIMES.
+             10 CH-CUST-NAME    PIC X(50).
+             10 CH-CUST-BALANCE PIC S9(8)V99.
+       01 CREDIT-HOLD-COUNT     PIC 9(4) VALUE 0.
+       01 CH-BALANCE-DISPLAY    PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+      *> Age-band demographic report: same PROCESS-CUSTOMERS pass,
+      *> a second aggregation marketing has been asking for instead
+      *> of tallying it by hand off the console output.
+       01 AGE-BAND-TABLE.
+          05 AGE-BAND OCCURS 4 TIMES.
+             10 AB-LOW-AGE     PIC 999.
+             10 AB-HIGH-AGE    PIC 999.
+             10 AB-LABEL       PIC X(12).
+             10 AB-COUNT       PIC 9(4)       VALUE 0.
+             10 AB-TOTAL-BAL   PIC S9(10)V99   VALUE 0.
+       01 AGE-BAND-COUNT PIC 9 VALUE 4.
+       01 AGE-BAND-IDX   PIC 9 COMP.
+       01 AB-TOTAL-DISPLAY PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 ERRLOG-JOB-NAME      PIC X(30) VALUE "JSON-DEMO".
+       01 ERRLOG-TEXT          PIC X(80).
+
+       COPY RETCODE.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -29,12 +140,47 @@
            DISPLAY "=============================="
            DISPLAY " "
 
+      *> EXTEND preserves prior runs' audit records; only a brand new
+      *> customer-audit.txt (OPEN EXTEND fails because it doesn't
+      *> exist yet) falls back to OPEN OUTPUT to create it.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF AUDIT-FILE-STATUS = "00"
+               SET IS-AUDIT-FILE-OPEN TO TRUE
+           ELSE
+               SET JOB-RC-WARNING TO TRUE
+               STRING "Could not open customer-audit.txt, status "
+                   AUDIT-FILE-STATUS
+                   DELIMITED BY SIZE INTO ERRLOG-TEXT
+               END-STRING
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "WARNING: " ERRLOG-TEXT
+           END-IF
+
+           PERFORM READ-BALANCE-HISTORY
+
            CALL "json_load_file" USING
                BY REFERENCE JSON-FILE
            RETURNING CUSTOMER-COUNT
 
            IF CUSTOMER-COUNT = -1 THEN
+               SET JOB-RC-SEVERE TO TRUE
+               STRING "Could not load " JSON-FILE
+                   DELIMITED BY SIZE INTO ERRLOG-TEXT
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
                DISPLAY "Error: Could not load " JSON-FILE
+               IF IS-AUDIT-FILE-OPEN
+                   CLOSE AUDIT-FILE
+               END-IF
+               MOVE JOB-RETURN-CODE TO RETURN-CODE
                STOP RUN
            END-IF
 
@@ -44,32 +190,334 @@
            DISPLAY "Loaded " CUSTOMER-COUNT " customers from JSON"
            DISPLAY " "
 
+           PERFORM LOAD-AGE-BANDS
+
+           PERFORM LOAD-STATUS-BANDS
+
            PERFORM PROCESS-CUSTOMERS
 
            DISPLAY " "
            DISPLAY "Summary:"
            DISPLAY "--------"
-           DISPLAY "Active customers:   " ACTIVE-COUNT
-           DISPLAY "Inactive customers: " INACTIVE-COUNT
 
            MOVE TOTAL-BALANCE TO TOTAL-DISPLAY
            DISPLAY "Total balance:      $" TOTAL-DISPLAY
 
+           PERFORM PRINT-DUPLICATE-EXCEPTIONS
+
+           PERFORM PRINT-CREDIT-HOLD-REPORT
+
+           PERFORM PRINT-AGE-DEMOGRAPHICS-REPORT
+
+           PERFORM PRINT-STATUS-REPORT
+
+           PERFORM PRINT-CURRENCY-REPORT
+
+           PERFORM WRITE-BALANCE-HISTORY
+
+           IF IS-AUDIT-FILE-OPEN
+               CLOSE AUDIT-FILE
+           END-IF
+
+           IF JOB-RETURN-CODE = 0
+               SET JOB-RC-SUCCESS TO TRUE
+           END-IF
+           MOVE JOB-RETURN-CODE TO RETURN-CODE
            STOP RUN.
 
+       PRINT-DUPLICATE-EXCEPTIONS.
+           IF DUPLICATE-COUNT > 0
+               DISPLAY " "
+               DISPLAY "Exception list - repeated customers:"
+               DISPLAY "-------------------------------------"
+               PERFORM VARYING INDEX-VAR FROM 1 BY 1
+                   UNTIL INDEX-VAR > DUPLICATE-COUNT
+                   DISPLAY DUPLICATE-NAME(INDEX-VAR)
+               END-PERFORM
+           END-IF.
+
+       PRINT-CREDIT-HOLD-REPORT.
+           IF CREDIT-HOLD-COUNT > 0
+               DISPLAY " "
+               DISPLAY "Credit-hold report (balance below "
+                   "threshold or negative):"
+               DISPLAY "----------------------------------"
+                   "------------------------"
+               PERFORM VARYING INDEX-VAR FROM 1 BY 1
+                   UNTIL INDEX-VAR > CREDIT-HOLD-COUNT
+                   MOVE CH-CUST-BALANCE(INDEX-VAR)
+                       TO CH-BALANCE-DISPLAY
+                   DISPLAY CH-CUST-NAME(INDEX-VAR) " | Balance: $"
+                       CH-BALANCE-DISPLAY
+               END-PERFORM
+           END-IF.
+
+      *> Flags CUST-NAME as a repeat if it has already been seen this
+      *> run, and records it on the exception list, but leaves the
+      *> caller's accumulation of CUST-BALANCE into TOTAL-BALANCE
+      *> alone - that is a data-quality call for someone to review,
+      *> not something this job should silently fix by dropping it.
+       CHECK-DUPLICATE-CUSTOMER.
+           MOVE "N" TO DUPLICATE-FOUND
+           SET SEEN-IDX TO 1
+           SEARCH SEEN-CUSTOMER
+               AT END CONTINUE
+               WHEN SEEN-CUST-NAME(SEEN-IDX) = CUST-NAME
+                   SET IS-DUPLICATE-CUSTOMER TO TRUE
+           END-SEARCH
+
+           IF IS-DUPLICATE-CUSTOMER
+               IF DUPLICATE-COUNT < 500
+                   ADD 1 TO DUPLICATE-COUNT
+                   MOVE CUST-NAME TO DUPLICATE-NAME(DUPLICATE-COUNT)
+               ELSE
+                   SET JOB-RC-WARNING TO TRUE
+                   STRING "Duplicate-name list is full at 500 - "
+                       CUST-NAME DELIMITED BY SIZE INTO ERRLOG-TEXT
+                   CALL "ERRLOG-WRITER" USING
+                       BY REFERENCE ERRLOG-JOB-NAME
+                       BY REFERENCE JOB-RETURN-CODE
+                       BY REFERENCE ERRLOG-TEXT
+                   DISPLAY "WARNING: " ERRLOG-TEXT
+               END-IF
+           ELSE
+               IF SEEN-CUSTOMER-COUNT < 500
+                   ADD 1 TO SEEN-CUSTOMER-COUNT
+                   MOVE CUST-NAME
+                       TO SEEN-CUST-NAME(SEEN-CUSTOMER-COUNT)
+               ELSE
+                   SET JOB-RC-WARNING TO TRUE
+                   STRING "Seen-customer list is full at 500 - "
+                       "duplicate checking is incomplete for "
+                       CUST-NAME DELIMITED BY SIZE INTO ERRLOG-TEXT
+                   CALL "ERRLOG-WRITER" USING
+                       BY REFERENCE ERRLOG-JOB-NAME
+                       BY REFERENCE JOB-RETURN-CODE
+                       BY REFERENCE ERRLOG-TEXT
+                   DISPLAY "WARNING: " ERRLOG-TEXT
+               END-IF
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           IF IS-AUDIT-FILE-OPEN
+               MOVE FUNCTION CURRENT-DATE  TO AUDIT-TIMESTAMP
+               MOVE CUST-NAME              TO AUDIT-CUST-NAME
+               MOVE CUST-AGE               TO AUDIT-CUST-AGE
+               MOVE CUST-BALANCE           TO AUDIT-CUST-BALANCE
+               MOVE CUST-STATUS            TO AUDIT-CUST-STATUS
+               WRITE AUDIT-RECORD
+           END-IF.
+
+       ADD-CREDIT-HOLD-ENTRY.
+           IF CREDIT-HOLD-COUNT < 500
+               ADD 1 TO CREDIT-HOLD-COUNT
+               MOVE CUST-NAME    TO CH-CUST-NAME(CREDIT-HOLD-COUNT)
+               MOVE CUST-BALANCE TO CH-CUST-BALANCE(CREDIT-HOLD-COUNT)
+           ELSE
+               SET JOB-RC-WARNING TO TRUE
+               STRING "Credit-hold list is full at 500 - "
+                   CUST-NAME DELIMITED BY SIZE INTO ERRLOG-TEXT
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "WARNING: " ERRLOG-TEXT
+           END-IF.
+
+      *> Policy table, youngest band first. Mirrors the grade-band
+      *> table approach in TEST-CONDITIONALS.
+       LOAD-AGE-BANDS.
+           MOVE 0   TO AB-LOW-AGE(1)
+           MOVE 29  TO AB-HIGH-AGE(1)
+           MOVE "Under 30"  TO AB-LABEL(1)
+
+           MOVE 30  TO AB-LOW-AGE(2)
+           MOVE 49  TO AB-HIGH-AGE(2)
+           MOVE "30-49"     TO AB-LABEL(2)
+
+           MOVE 50  TO AB-LOW-AGE(3)
+           MOVE 64  TO AB-HIGH-AGE(3)
+           MOVE "50-64"     TO AB-LABEL(3)
+
+           MOVE 65  TO AB-LOW-AGE(4)
+           MOVE 999 TO AB-HIGH-AGE(4)
+           MOVE "65 and up" TO AB-LABEL(4).
+
+      *> Tallies the current customer into whichever band covers
+      *> CUST-AGE. AGE-BAND-TABLE bands are contiguous and exhaustive
+      *> (0-999), so every customer lands in exactly one band.
+       BUCKET-AGE.
+           PERFORM VARYING AGE-BAND-IDX FROM 1 BY 1
+               UNTIL AGE-BAND-IDX > AGE-BAND-COUNT
+               IF CUST-AGE >= AB-LOW-AGE(AGE-BAND-IDX) AND
+                  CUST-AGE <= AB-HIGH-AGE(AGE-BAND-IDX)
+                   ADD 1 TO AB-COUNT(AGE-BAND-IDX)
+                   ADD CUST-BALANCE TO AB-TOTAL-BAL(AGE-BAND-IDX)
+                   MOVE AGE-BAND-COUNT TO AGE-BAND-IDX
+               END-IF
+           END-PERFORM.
+
+       PRINT-AGE-DEMOGRAPHICS-REPORT.
+           DISPLAY " "
+           DISPLAY "Age demographics report:"
+           DISPLAY "-------------------------"
+           PERFORM VARYING AGE-BAND-IDX FROM 1 BY 1
+               UNTIL AGE-BAND-IDX > AGE-BAND-COUNT
+               MOVE AB-TOTAL-BAL(AGE-BAND-IDX) TO AB-TOTAL-DISPLAY
+               DISPLAY AB-LABEL(AGE-BAND-IDX) " | Count: "
+                   AB-COUNT(AGE-BAND-IDX) " | Total balance: $"
+                   AB-TOTAL-DISPLAY
+           END-PERFORM.
+
+      *> Policy table of recognized status strings. STATUS-BAND(5)
+      *> is left with a blank STAT-NAME as the catchall entry - any
+      *> status that doesn't match one of the first four lands there
+      *> instead of silently disappearing off the report.
+       LOAD-STATUS-BANDS.
+           MOVE "active"    TO STAT-NAME(1)
+           MOVE "Active"    TO STAT-LABEL(1)
+
+           MOVE "pending"   TO STAT-NAME(2)
+           MOVE "Pending"   TO STAT-LABEL(2)
+
+           MOVE "suspended" TO STAT-NAME(3)
+           MOVE "Suspended" TO STAT-LABEL(3)
+
+           MOVE "closed"    TO STAT-NAME(4)
+           MOVE "Closed"    TO STAT-LABEL(4)
+
+           MOVE SPACES      TO STAT-NAME(5)
+           MOVE "Other"     TO STAT-LABEL(5).
+
+      *> Matches CUST-STATUS case-insensitively against the known
+      *> status names; anything unrecognized falls through to the
+      *> catchall band.
+       BUCKET-STATUS.
+           SET STATUS-BAND-IDX TO 1
+           PERFORM VARYING STATUS-BAND-IDX FROM 1 BY 1
+               UNTIL STATUS-BAND-IDX >= STATUS-BAND-COUNT
+               IF FUNCTION UPPER-CASE(CUST-STATUS) =
+                  FUNCTION UPPER-CASE(STAT-NAME(STATUS-BAND-IDX))
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO STAT-COUNT(STATUS-BAND-IDX)
+           ADD CUST-BALANCE TO STAT-TOTAL-BAL(STATUS-BAND-IDX).
+
+       PRINT-STATUS-REPORT.
+           DISPLAY " "
+           DISPLAY "Customer status report:"
+           DISPLAY "------------------------"
+           PERFORM VARYING STATUS-BAND-IDX FROM 1 BY 1
+               UNTIL STATUS-BAND-IDX > STATUS-BAND-COUNT
+               MOVE STAT-TOTAL-BAL(STATUS-BAND-IDX)
+                   TO STAT-TOTAL-DISPLAY
+               DISPLAY STAT-LABEL(STATUS-BAND-IDX) " | Count: "
+                   STAT-COUNT(STATUS-BAND-IDX) " | Total balance: $"
+                   STAT-TOTAL-DISPLAY
+           END-PERFORM.
+
+      *> Adds CUST-BALANCE to the running total for CUST-CURRENCY,
+      *> creating a new entry in CURRENCY-TOTALS-TABLE the first time
+      *> a given currency code is seen.
+       ACCUMULATE-CURRENCY.
+           SET CURR-IDX TO 1
+           SEARCH CURRENCY-TOTAL
+               AT END
+                   IF CURRENCY-COUNT < 20
+                       ADD 1 TO CURRENCY-COUNT
+                       SET CURR-IDX TO CURRENCY-COUNT
+                       MOVE CUST-CURRENCY TO CURR-CODE(CURR-IDX)
+                       MOVE 0 TO CURR-COUNT(CURR-IDX)
+                       MOVE 0 TO CURR-TOTAL-BAL(CURR-IDX)
+                   ELSE
+                       SET JOB-RC-WARNING TO TRUE
+                       STRING "Currency totals table is full at 20 "
+                           "- unable to track currency "
+                           CUST-CURRENCY DELIMITED BY SIZE
+                           INTO ERRLOG-TEXT
+                       CALL "ERRLOG-WRITER" USING
+                           BY REFERENCE ERRLOG-JOB-NAME
+                           BY REFERENCE JOB-RETURN-CODE
+                           BY REFERENCE ERRLOG-TEXT
+                       DISPLAY "WARNING: " ERRLOG-TEXT
+                       SET CURR-IDX TO 0
+                   END-IF
+               WHEN CURR-CODE(CURR-IDX) = CUST-CURRENCY
+                   CONTINUE
+           END-SEARCH
+
+           IF CURR-IDX > 0
+               ADD 1 TO CURR-COUNT(CURR-IDX)
+               ADD CUST-BALANCE TO CURR-TOTAL-BAL(CURR-IDX)
+           END-IF.
+
+       PRINT-CURRENCY-REPORT.
+           DISPLAY " "
+           DISPLAY "Balance by currency:"
+           DISPLAY "---------------------"
+           PERFORM VARYING CURR-IDX FROM 1 BY 1
+               UNTIL CURR-IDX > CURRENCY-COUNT
+               MOVE CURR-TOTAL-BAL(CURR-IDX) TO CURR-TOTAL-DISPLAY
+               DISPLAY CURR-CODE(CURR-IDX) " | Count: "
+                   CURR-COUNT(CURR-IDX) " | Total balance: "
+                   CURR-TOTAL-DISPLAY
+           END-PERFORM.
+
+      *> Picks up the prior run's grand total, if any, for the
+      *> cross-program reconciliation job to diff against. Absent on
+      *> a first-ever run, in which case PRIOR-TOTAL-BALANCE stays 0.
+       READ-BALANCE-HISTORY.
+           OPEN INPUT BALANCE-HISTORY-FILE
+           IF BAL-HISTORY-STATUS = "00"
+               READ BALANCE-HISTORY-FILE
+                   AT END CONTINUE
+               END-READ
+               IF BAL-HISTORY-STATUS = "00"
+                   MOVE BALHIST-TOTAL-BALANCE TO PRIOR-TOTAL-BALANCE
+               END-IF
+               CLOSE BALANCE-HISTORY-FILE
+           END-IF.
+
+       WRITE-BALANCE-HISTORY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE-TAG
+           MOVE TODAYS-DATE-TAG TO BALHIST-RUN-DATE
+           MOVE TOTAL-BALANCE   TO BALHIST-TOTAL-BALANCE
+           COMPUTE BALHIST-DELTA =
+               TOTAL-BALANCE - PRIOR-TOTAL-BALANCE
+           MOVE CUSTOMER-COUNT       TO BALHIST-CUSTOMER-COUNT
+           MOVE STAT-COUNT(1)        TO BALHIST-ACTIVE-COUNT
+           COMPUTE BALHIST-INACTIVE-COUNT =
+               CUSTOMER-COUNT - STAT-COUNT(1)
+           OPEN OUTPUT BALANCE-HISTORY-FILE
+           WRITE BALANCE-HISTORY-RECORD
+           CLOSE BALANCE-HISTORY-FILE.
+
+      *> NOTE: json_get_customer does not currently have a currency
+      *> output parameter, so the BY REFERENCE CUST-CURRENCY argument
+      *> below is never populated and every customer defaults to
+      *> "USD" further down. The currency code path and per-currency
+      *> totals stay in place so they start working unmodified once
+      *> json_get_customer is extended to return a real currency
+      *> code; until then this is effectively single-currency (USD).
        PROCESS-CUSTOMERS.
            PERFORM VARYING INDEX-VAR FROM 0 BY 1
                UNTIL INDEX-VAR >= CUSTOMER-COUNT
 
+               MOVE SPACES TO CUST-CURRENCY
                CALL "json_get_customer" USING
                    BY VALUE INDEX-VAR
                    BY REFERENCE CUST-NAME
                    BY REFERENCE CUST-STATUS
                    BY REFERENCE CUST-AGE
                    BY REFERENCE CUST-BALANCE
+                   BY REFERENCE CUST-CURRENCY
                    RETURNING RESULT
 
                IF RESULT = 0 THEN
+                   CALL "NAME-CLEANUP" USING BY REFERENCE CUST-NAME
+
                    MOVE CUST-AGE TO AGE-DISPLAY
                    MOVE CUST-BALANCE TO BALANCE-DISPLAY
 
@@ -77,13 +525,24 @@
                        " | Balance: $" BALANCE-DISPLAY
                        " | " CUST-STATUS
 
-                   ADD CUST-BALANCE TO TOTAL-BALANCE
+                   PERFORM WRITE-AUDIT-RECORD
 
-                   IF CUST-STATUS(1:6) = "active" OR
-                      CUST-STATUS(1:6) = "Active" THEN
-                       ADD 1 TO ACTIVE-COUNT
-                   ELSE
-                       ADD 1 TO INACTIVE-COUNT
+                   PERFORM BUCKET-AGE
+
+                   PERFORM CHECK-DUPLICATE-CUSTOMER
+
+                   IF CUST-BALANCE < CREDIT-HOLD-THRESHOLD
+                       PERFORM ADD-CREDIT-HOLD-ENTRY
+                   END-IF
+
+                   IF CUST-CURRENCY = SPACES
+                       MOVE "USD" TO CUST-CURRENCY
                    END-IF
+
+                   ADD CUST-BALANCE TO TOTAL-BALANCE
+
+                   PERFORM ACCUMULATE-CURRENCY
+
+                   PERFORM BUCKET-STATUS
                END-IF
            END-PERFORM.
