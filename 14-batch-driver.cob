@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+
+      *> Sequences the daily batch jobs - TEST-FILEIO, MIXED-EXAMPLE,
+      *> then JSON-DEMO - checking each one's RETURN-CODE before
+      *> continuing, instead of an operator kicking each one off by
+      *> hand and only noticing a failure after the next job has
+      *> already started. Each job is a separate run unit (STOP RUN
+      *> inside a CALLed subprogram would end this driver too), so
+      *> they're invoked as external commands via CALL "SYSTEM" and
+      *> the resulting RETURN-CODE is inspected after each one.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 JOB-COMMAND       PIC X(80).
+       01 JOB-NAME          PIC X(30).
+       01 JOB-EXIT-STATUS   PIC S9(9) COMP.
+       01 JOB-EXIT-STATUS-ED PIC -ZZZZZZZZ9.
+
+       01 CHAIN-ABORTED     PIC X VALUE "N".
+          88 CHAIN-HAS-ABORTED VALUE "Y".
+
+       COPY RETCODE.
+
+       01 ERRLOG-JOB-NAME   PIC X(30) VALUE "BATCH-DRIVER".
+       01 ERRLOG-TEXT       PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Batch Driver - Daily Job Sequence"
+           DISPLAY "=================================="
+           DISPLAY " "
+
+           MOVE "test-fileio" TO JOB-NAME
+           MOVE "./test-fileio" TO JOB-COMMAND
+           PERFORM RUN-JOB
+           IF NOT JOB-RC-SUCCESS
+               SET CHAIN-HAS-ABORTED TO TRUE
+           END-IF
+
+           IF NOT CHAIN-HAS-ABORTED
+               MOVE "mixed-example" TO JOB-NAME
+               MOVE "./mixed-example" TO JOB-COMMAND
+               PERFORM RUN-JOB
+               IF NOT JOB-RC-SUCCESS
+                   SET CHAIN-HAS-ABORTED TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT CHAIN-HAS-ABORTED
+               MOVE "json-demo" TO JOB-NAME
+               MOVE "./json-demo" TO JOB-COMMAND
+               PERFORM RUN-JOB
+               IF NOT JOB-RC-SUCCESS
+                   SET CHAIN-HAS-ABORTED TO TRUE
+               END-IF
+           END-IF
+
+           IF CHAIN-HAS-ABORTED
+               DISPLAY " "
+               DISPLAY "Batch chain stopped - " JOB-NAME
+                   " did not complete successfully."
+               MOVE JOB-RETURN-CODE TO RETURN-CODE
+           ELSE
+               DISPLAY " "
+               DISPLAY "All jobs completed successfully."
+           END-IF
+
+           STOP RUN.
+
+      *> Runs one job as a separate process and folds its exit status
+      *> back into JOB-RETURN-CODE the same way every other program in
+      *> this shop reports completion, so the rest of MAIN-LOGIC can
+      *> just test the 88-level conditions in RETCODE.cpy.
+       RUN-JOB.
+           DISPLAY "Starting " JOB-NAME "..."
+           CALL "SYSTEM" USING JOB-COMMAND
+
+           MOVE RETURN-CODE TO JOB-EXIT-STATUS
+
+           IF JOB-EXIT-STATUS = 0
+               SET JOB-RC-SUCCESS TO TRUE
+               DISPLAY JOB-NAME " completed successfully."
+           ELSE
+               MOVE JOB-EXIT-STATUS TO JOB-RETURN-CODE
+               MOVE JOB-EXIT-STATUS TO JOB-EXIT-STATUS-ED
+               STRING JOB-NAME " exited with code "
+                   JOB-EXIT-STATUS-ED
+                   DELIMITED BY SIZE INTO ERRLOG-TEXT
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY JOB-NAME " FAILED - return code "
+                   JOB-EXIT-STATUS
+           END-IF.
