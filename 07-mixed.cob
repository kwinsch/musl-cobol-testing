@@ -1,24 +1,174 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MIXED-EXAMPLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-FILE ASSIGN TO "sales-data.rejects"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-STATUS.
+           SELECT BALANCE-FWD-FILE ASSIGN TO "sales-ytd.bal"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BALANCE-FWD-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "mixed-example.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "mixed-example.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-CONTROL-STATUS.
+           SELECT RUN-HISTORY-FILE ASSIGN TO "sales-run-history.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-HISTORY-STATUS.
+           SELECT DAILY-TOTAL-FILE ASSIGN TO "sales-daily-total.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DAILY-TOTAL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+          05 REJ-RUN-DATE        PIC X(8).
+          05 FILLER              PIC X(2) VALUE SPACES.
+          05 REJ-LINE-NUMBER     PIC 9(6).
+          05 FILLER              PIC X(2) VALUE SPACES.
+          05 REJ-ORIGINAL-TEXT   PIC X(80).
+
+      *> Running year-to-date total, carried forward across daily
+      *> runs the way the old ledger system did.
+       FD BALANCE-FWD-FILE.
+       01 BALANCE-FWD-RECORD.
+          05 BF-YTD-TOTAL        PIC S9(9)V99.
+
+       FD CHECKPOINT-FILE.
+       COPY CKPTREC.
+
+      *> Run parameter record: operations can point the job at a
+      *> differently named daily feed without a recompile by
+      *> dropping a control record ahead of the run. When the
+      *> control file is absent the WORKING-STORAGE VALUE clauses
+      *> on FILENAME/OUTPUT-FILE below stand as the defaults.
+       FD RUN-CONTROL-FILE.
+       01 RUN-CONTROL-RECORD.
+          05 RCTL-INPUT-FILE     PIC X(20).
+          05 RCTL-OUTPUT-FILE    PIC X(20).
+
+      *> Records which feed (by name and run date) was last
+      *> processed, so an accidental rerun of the same day's file
+      *> is refused instead of silently double-counting.
+       FD RUN-HISTORY-FILE.
+       01 RUN-HISTORY-RECORD.
+          05 RUNHIST-FILENAME    PIC X(20).
+          05 RUNHIST-RUN-DATE    PIC X(8).
+
+      *> Today's sales total by itself (as opposed to the YTD
+      *> figure in BALANCE-FWD-FILE), published for the cross-
+      *> program reconciliation and end-of-day report jobs.
+       FD DAILY-TOTAL-FILE.
+       COPY DAILYTOT.
+
        WORKING-STORAGE SECTION.
        01 FILENAME        PIC X(20) VALUE "sales-data.txt".
        01 OUTPUT-FILE     PIC X(20) VALUE "processed.txt".
        01 LINE-BUFFER     PIC X(80).
-       01 TOTAL-SALES     PIC 9(6)V99 VALUE 0.
-       01 AMOUNT          PIC 9(4)V99.
+       01 TOTAL-SALES     PIC S9(6)V99 VALUE 0.
+       01 AMOUNT          PIC S9(4)V99.
+       01 AMOUNT-SIGN     PIC X.
+       01 AMOUNT-DIGITS   PIC 9(6).
        01 RESULT          PIC S9(4) COMP.
        01 LINE-COUNT      PIC 9(4) VALUE 0.
+       01 REJECT-COUNT    PIC 9(4) VALUE 0.
+       01 RETURN-COUNT    PIC 9(4) VALUE 0.
+       01 REJECT-FILE-STATUS PIC X(2).
+       01 BALANCE-FWD-STATUS PIC X(2).
+       01 YTD-SALES          PIC S9(9)V99 VALUE 0.
+       01 CKPT-FILE-STATUS   PIC X(2).
+       01 CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 1000.
+       01 RESTART-FROM        PIC 9(9) COMP VALUE 0.
+       01 RUN-CONTROL-STATUS  PIC X(2).
+       01 RUN-HISTORY-STATUS  PIC X(2).
+       01 DAILY-TOTAL-STATUS  PIC X(2).
+       01 TODAYS-DATE-TAG     PIC X(8).
+       01 OVERRIDE-FLAG       PIC X VALUE "N".
+       01 ABORT-DUPLICATE-RUN PIC X VALUE "N".
+          88 DUPLICATE-RUN-DETECTED VALUE "Y".
+       01 ERRLOG-JOB-NAME     PIC X(30) VALUE "MIXED-EXAMPLE".
+       01 ERRLOG-TEXT         PIC X(80).
+       COPY RETCODE.
+
+      *> TRUE when the amount field on the current line is usable;
+      *> set by VALIDATE-AMOUNT before AMOUNT is ever touched.
+       01 AMOUNT-IS-VALID PIC X VALUE "Y".
+          88 AMOUNT-VALID      VALUE "Y".
+          88 AMOUNT-NOT-VALID  VALUE "N".
+
+      *> Control-total trailer appended to OUTPUT-FILE once the last
+      *> detail line has gone out, so the downstream job can check
+      *> record counts and dollar totals without re-summing the file.
+      *> TRL-TOTAL-SALES is numeric-edited (not a raw DISPLAY signed
+      *> field) so a negative TOTAL-SALES (returns/credits can now
+      *> outweigh sales for the day) prints an ordinary minus sign
+      *> instead of leaving an overpunched, non-digit byte in the
+      *> plain-text trailer record.
+       01 TRAILER-LINE.
+          05 TRL-TAG            PIC X(8)  VALUE "TRAILER:".
+          05 TRL-LINE-COUNT     PIC 9(9).
+          05 FILLER             PIC X(1)  VALUE ":".
+          05 TRL-TOTAL-SALES    PIC -9(9).99.
+          05 FILLER             PIC X(49) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM READ-RUN-CONTROL
+
+           ACCEPT OVERRIDE-FLAG FROM ENVIRONMENT
+               "SALES-RERUN-OVERRIDE"
+
+           PERFORM CHECK-DUPLICATE-RUN
+           IF DUPLICATE-RUN-DETECTED
+               SET JOB-RC-ERROR TO TRUE
+               STRING FILENAME DELIMITED BY SPACE
+                      " already processed for today's run date; set "
+                      "SALES-RERUN-OVERRIDE=Y to force a rerun"
+                      DELIMITED BY SIZE INTO ERRLOG-TEXT
+               END-STRING
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "ERROR: " ERRLOG-TEXT
+               MOVE JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            DISPLAY "Processing sales data using C file I/O..."
 
+           PERFORM READ-BALANCE-FORWARD
+
+           PERFORM READ-CHECKPOINT
+
            PERFORM READ-AND-PROCESS
 
+           PERFORM RESET-CHECKPOINT
+
+           PERFORM WRITE-TRAILER-RECORD
+
+           ADD TOTAL-SALES TO YTD-SALES
+           PERFORM WRITE-BALANCE-FORWARD
+
+           PERFORM WRITE-RUN-HISTORY
+
+           PERFORM WRITE-DAILY-TOTAL
+
            DISPLAY "Total sales: " TOTAL-SALES
            DISPLAY "Lines processed: " LINE-COUNT
+           DISPLAY "Lines rejected: " REJECT-COUNT
+           DISPLAY "Returns/credits: " RETURN-COUNT
+           DISPLAY "Year-to-date sales: " YTD-SALES
+
+           IF JOB-RETURN-CODE = 0
+               SET JOB-RC-SUCCESS TO TRUE
+           END-IF
+           MOVE JOB-RETURN-CODE TO RETURN-CODE
 
            STOP RUN.
 
@@ -33,13 +183,207 @@
                IF RESULT NOT = -1 THEN
                    ADD 1 TO LINE-COUNT
 
-                   MOVE LINE-BUFFER(1:7) TO AMOUNT
-                   ADD AMOUNT TO TOTAL-SALES
+      *> TOTAL-SALES/REJECT-COUNT/RETURN-COUNT are tallied against
+      *> every line in the file, restart or not, since they feed
+      *> the trailer control total and the YTD carry-forward, which
+      *> both cover the whole file; only the visible side effects
+      *> (the c_write_line/reject-file write) are skipped for lines
+      *> already handled before the last checkpoint.
+                   PERFORM VALIDATE-AMOUNT
 
-                   CALL "c_write_line" USING
-                       BY REFERENCE OUTPUT-FILE
-                       BY REFERENCE LINE-BUFFER
-                       BY VALUE 80
-                       RETURNING RESULT
+                   IF AMOUNT-VALID
+                       ADD AMOUNT TO TOTAL-SALES
+
+                       IF LINE-COUNT > RESTART-FROM
+                           CALL "c_write_line" USING
+                               BY REFERENCE OUTPUT-FILE
+                               BY REFERENCE LINE-BUFFER
+                               BY VALUE 80
+                               RETURNING RESULT
+                       END-IF
+                   ELSE
+                       ADD 1 TO REJECT-COUNT
+                       IF LINE-COUNT > RESTART-FROM
+                           PERFORM WRITE-REJECT-RECORD
+                       END-IF
+                   END-IF
+
+                   IF FUNCTION MOD (LINE-COUNT
+                           CHECKPOINT-INTERVAL) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
                END-IF
            END-PERFORM.
+
+      *> Confirms LINE-BUFFER(1:7) is a genuine amount before it is
+      *> ever MOVEd into AMOUNT. Column 1 carries the sign ("-" for
+      *> a return/credit, space or "+" for an ordinary sale) and
+      *> columns 2-7 carry the six amount digits. A blank, alpha, or
+      *> malformed field is rejected instead of being trusted.
+       VALIDATE-AMOUNT.
+           SET AMOUNT-VALID TO TRUE
+           MOVE LINE-BUFFER(1:1) TO AMOUNT-SIGN
+           IF LINE-BUFFER(2:6) IS NOT NUMERIC
+               OR (AMOUNT-SIGN NOT = "-" AND AMOUNT-SIGN NOT = "+"
+                   AND AMOUNT-SIGN NOT = SPACE)
+               SET AMOUNT-NOT-VALID TO TRUE
+           ELSE
+               MOVE LINE-BUFFER(2:6) TO AMOUNT-DIGITS
+               COMPUTE AMOUNT = AMOUNT-DIGITS / 100
+               IF AMOUNT-SIGN = "-"
+                   MULTIPLY -1 BY AMOUNT
+                   ADD 1 TO RETURN-COUNT
+               END-IF
+           END-IF.
+
+      *> Refuses to reprocess the same feed twice in one day unless
+      *> an operator explicitly sets the override environment
+      *> variable, so an accidental rerun does not double-count
+      *> TOTAL-SALES and processed.txt.
+       CHECK-DUPLICATE-RUN.
+           MOVE "N" TO ABORT-DUPLICATE-RUN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE-TAG
+
+           OPEN INPUT RUN-HISTORY-FILE
+           IF RUN-HISTORY-STATUS = "00"
+               READ RUN-HISTORY-FILE
+                   AT END CONTINUE
+               END-READ
+               IF RUN-HISTORY-STATUS = "00" AND
+                  RUNHIST-FILENAME = FILENAME AND
+                  RUNHIST-RUN-DATE = TODAYS-DATE-TAG AND
+                  OVERRIDE-FLAG NOT = "Y"
+                   SET DUPLICATE-RUN-DETECTED TO TRUE
+               END-IF
+               CLOSE RUN-HISTORY-FILE
+           END-IF.
+
+       WRITE-DAILY-TOTAL.
+           MOVE TODAYS-DATE-TAG TO DTOT-RUN-DATE
+           MOVE TOTAL-SALES     TO DTOT-TOTAL-SALES
+           MOVE LINE-COUNT      TO DTOT-LINE-COUNT
+           OPEN OUTPUT DAILY-TOTAL-FILE
+           IF DAILY-TOTAL-STATUS NOT = "00"
+               SET JOB-RC-WARNING TO TRUE
+               STRING "Could not open sales-daily-total.dat, status "
+                   DAILY-TOTAL-STATUS
+                   DELIMITED BY SIZE INTO ERRLOG-TEXT
+               END-STRING
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "WARNING: " ERRLOG-TEXT
+           ELSE
+               WRITE DAILY-TOTAL-RECORD
+               CLOSE DAILY-TOTAL-FILE
+           END-IF.
+
+       WRITE-RUN-HISTORY.
+           MOVE FILENAME        TO RUNHIST-FILENAME
+           MOVE TODAYS-DATE-TAG TO RUNHIST-RUN-DATE
+           OPEN OUTPUT RUN-HISTORY-FILE
+           IF RUN-HISTORY-STATUS NOT = "00"
+               SET JOB-RC-WARNING TO TRUE
+               STRING "Could not open run-history.dat, status "
+                   RUN-HISTORY-STATUS
+                   DELIMITED BY SIZE INTO ERRLOG-TEXT
+               END-STRING
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "WARNING: " ERRLOG-TEXT
+           ELSE
+               WRITE RUN-HISTORY-RECORD
+               CLOSE RUN-HISTORY-FILE
+           END-IF.
+
+       READ-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE
+           IF RUN-CONTROL-STATUS = "00"
+               READ RUN-CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+               IF RUN-CONTROL-STATUS = "00"
+                   MOVE RCTL-INPUT-FILE  TO FILENAME
+                   MOVE RCTL-OUTPUT-FILE TO OUTPUT-FILE
+                   DISPLAY "Run control read: input=" FILENAME
+                       " output=" OUTPUT-FILE
+               END-IF
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO RESTART-FROM
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-FILE-STATUS = "00" AND
+                  CKPT-JOB-NAME = "MIXED-EXAMPLE"
+                   MOVE CKPT-LAST-RECORD TO RESTART-FROM
+                   DISPLAY "Resuming after checkpointed line "
+                       RESTART-FROM
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE "MIXED-EXAMPLE"         TO CKPT-JOB-NAME
+           MOVE LINE-COUNT              TO CKPT-LAST-RECORD
+           MOVE FUNCTION CURRENT-DATE   TO CKPT-RUN-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> A clean end-of-file means this run completed; the checkpoint
+      *> is reset to zero so the NEXT day's file starts from line 1
+      *> instead of being mistaken for a rerun of an abended job.
+       RESET-CHECKPOINT.
+           MOVE "MIXED-EXAMPLE"         TO CKPT-JOB-NAME
+           MOVE 0                       TO CKPT-LAST-RECORD
+           MOVE FUNCTION CURRENT-DATE   TO CKPT-RUN-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       READ-BALANCE-FORWARD.
+           MOVE 0 TO YTD-SALES
+           OPEN INPUT BALANCE-FWD-FILE
+           IF BALANCE-FWD-STATUS = "00"
+               READ BALANCE-FWD-FILE
+                   AT END CONTINUE
+               END-READ
+               IF BALANCE-FWD-STATUS = "00"
+                   MOVE BF-YTD-TOTAL TO YTD-SALES
+               END-IF
+               CLOSE BALANCE-FWD-FILE
+           END-IF.
+
+       WRITE-BALANCE-FORWARD.
+           MOVE YTD-SALES TO BF-YTD-TOTAL
+           OPEN OUTPUT BALANCE-FWD-FILE
+           WRITE BALANCE-FWD-RECORD
+           CLOSE BALANCE-FWD-FILE.
+
+       WRITE-TRAILER-RECORD.
+           MOVE LINE-COUNT   TO TRL-LINE-COUNT
+           MOVE TOTAL-SALES  TO TRL-TOTAL-SALES
+           CALL "c_write_line" USING
+               BY REFERENCE OUTPUT-FILE
+               BY REFERENCE TRAILER-LINE
+               BY VALUE 80
+               RETURNING RESULT.
+
+       WRITE-REJECT-RECORD.
+           MOVE TODAYS-DATE-TAG  TO REJ-RUN-DATE
+           MOVE LINE-COUNT       TO REJ-LINE-NUMBER
+           MOVE LINE-BUFFER      TO REJ-ORIGINAL-TEXT
+           OPEN EXTEND REJECT-FILE
+           IF REJECT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           WRITE REJECT-RECORD
+           CLOSE REJECT-FILE.
