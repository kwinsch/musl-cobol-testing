@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-REPORT.
+
+      *> Consolidates MIXED-EXAMPLE's sales totals and JSON-DEMO's
+      *> customer totals - today only ever visible as two separate
+      *> console DISPLAY screens that vanish once each job ends -
+      *> into a single printer-style end-of-day report file with a
+      *> page header/footer and run date, so operations has one
+      *> document to file for the day.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-TOTAL-FILE ASSIGN TO "sales-daily-total.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DAILY-TOTAL-STATUS.
+           SELECT BALANCE-HISTORY-FILE
+               ASSIGN TO "customer-balance-history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BAL-HISTORY-STATUS.
+           SELECT EOD-REPORT-FILE ASSIGN TO "eod-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DAILY-TOTAL-FILE.
+       COPY DAILYTOT.
+
+       FD BALANCE-HISTORY-FILE.
+       COPY BALHIST.
+
+       FD EOD-REPORT-FILE.
+       01 EOD-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DAILY-TOTAL-STATUS  PIC X(2).
+       01 BAL-HISTORY-STATUS  PIC X(2).
+
+       01 RUN-DATE-TAG        PIC X(8).
+       01 SALES-DISPLAY       PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01 LINE-COUNT-DISPLAY  PIC ZZZ,ZZZ,ZZ9.
+       01 BALANCE-DISPLAY     PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01 CUST-COUNT-DISPLAY  PIC ZZZ,ZZ9.
+       01 ACTIVE-DISPLAY      PIC ZZZ,ZZ9.
+       01 INACTIVE-DISPLAY    PIC ZZZ,ZZ9.
+
+       01 ERRLOG-JOB-NAME     PIC X(30) VALUE "EOD-REPORT".
+       01 ERRLOG-TEXT         PIC X(80).
+
+       01 MISSING-INPUT-FILE  PIC X VALUE "N".
+          88 INPUT-FILE-WAS-MISSING VALUE "Y".
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "End-of-Day Operations Report"
+           DISPLAY "=============================="
+           DISPLAY " "
+
+           MOVE 0 TO DTOT-TOTAL-SALES
+           MOVE 0 TO DTOT-LINE-COUNT
+           MOVE SPACES TO DTOT-RUN-DATE
+
+           OPEN INPUT DAILY-TOTAL-FILE
+           IF DAILY-TOTAL-STATUS = "00"
+               READ DAILY-TOTAL-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE DAILY-TOTAL-FILE
+           ELSE
+               SET INPUT-FILE-WAS-MISSING TO TRUE
+               DISPLAY "Warning: no sales-daily-total.dat - "
+                   "run MIXED-EXAMPLE first"
+           END-IF
+
+           MOVE 0 TO BALHIST-TOTAL-BALANCE
+           MOVE 0 TO BALHIST-CUSTOMER-COUNT
+           MOVE 0 TO BALHIST-ACTIVE-COUNT
+           MOVE 0 TO BALHIST-INACTIVE-COUNT
+
+           OPEN INPUT BALANCE-HISTORY-FILE
+           IF BAL-HISTORY-STATUS = "00"
+               READ BALANCE-HISTORY-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE BALANCE-HISTORY-FILE
+           ELSE
+               SET INPUT-FILE-WAS-MISSING TO TRUE
+               DISPLAY "Warning: no customer-balance-history.dat - "
+                   "run JSON-DEMO first"
+           END-IF
+
+           IF DTOT-RUN-DATE NOT = SPACES
+               MOVE DTOT-RUN-DATE TO RUN-DATE-TAG
+           ELSE
+               MOVE BALHIST-RUN-DATE TO RUN-DATE-TAG
+           END-IF
+
+           OPEN OUTPUT EOD-REPORT-FILE
+
+           MOVE "END-OF-DAY OPERATIONS REPORT" TO EOD-LINE
+           WRITE EOD-LINE
+           MOVE SPACES TO EOD-LINE
+           STRING "RUN DATE: " RUN-DATE-TAG
+               DELIMITED BY SIZE INTO EOD-LINE
+           WRITE EOD-LINE
+           MOVE "-------------------------------------------"
+               TO EOD-LINE
+           WRITE EOD-LINE
+           MOVE SPACES TO EOD-LINE
+           WRITE EOD-LINE
+
+           MOVE "SALES PROCESSING (MIXED-EXAMPLE)" TO EOD-LINE
+           WRITE EOD-LINE
+           MOVE DTOT-TOTAL-SALES TO SALES-DISPLAY
+           MOVE SPACES TO EOD-LINE
+           STRING "  Total sales:      " SALES-DISPLAY
+               DELIMITED BY SIZE INTO EOD-LINE
+           WRITE EOD-LINE
+           MOVE DTOT-LINE-COUNT TO LINE-COUNT-DISPLAY
+           MOVE SPACES TO EOD-LINE
+           STRING "  Lines processed:  " LINE-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO EOD-LINE
+           WRITE EOD-LINE
+           MOVE SPACES TO EOD-LINE
+           WRITE EOD-LINE
+
+           MOVE "CUSTOMER PROCESSING (JSON-DEMO)" TO EOD-LINE
+           WRITE EOD-LINE
+           MOVE BALHIST-CUSTOMER-COUNT TO CUST-COUNT-DISPLAY
+           MOVE SPACES TO EOD-LINE
+           STRING "  Customers:        " CUST-COUNT-DISPLAY
+               DELIMITED BY SIZE INTO EOD-LINE
+           WRITE EOD-LINE
+           MOVE BALHIST-ACTIVE-COUNT TO ACTIVE-DISPLAY
+           MOVE SPACES TO EOD-LINE
+           STRING "  Active customers: " ACTIVE-DISPLAY
+               DELIMITED BY SIZE INTO EOD-LINE
+           WRITE EOD-LINE
+           MOVE BALHIST-INACTIVE-COUNT TO INACTIVE-DISPLAY
+           MOVE SPACES TO EOD-LINE
+           STRING "  Other customers:  " INACTIVE-DISPLAY
+               DELIMITED BY SIZE INTO EOD-LINE
+           WRITE EOD-LINE
+           MOVE BALHIST-TOTAL-BALANCE TO BALANCE-DISPLAY
+           MOVE SPACES TO EOD-LINE
+           STRING "  Total balance:    " BALANCE-DISPLAY
+               DELIMITED BY SIZE INTO EOD-LINE
+           WRITE EOD-LINE
+           MOVE SPACES TO EOD-LINE
+           WRITE EOD-LINE
+
+           MOVE "-------------------------------------------"
+               TO EOD-LINE
+           WRITE EOD-LINE
+           MOVE "END OF REPORT" TO EOD-LINE
+           WRITE EOD-LINE
+
+           CLOSE EOD-REPORT-FILE
+
+           DISPLAY "Wrote eod-report.txt"
+
+           IF INPUT-FILE-WAS-MISSING
+               SET JOB-RC-WARNING TO TRUE
+               STRING "EOD report built with one or more inputs "
+                   "missing" DELIMITED BY SIZE INTO ERRLOG-TEXT
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+           ELSE
+               SET JOB-RC-SUCCESS TO TRUE
+           END-IF
+
+           MOVE JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
