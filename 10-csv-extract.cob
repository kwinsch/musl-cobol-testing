@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-EXTRACT.
+
+      *> Finance wants CUST-NAME/CUST-STATUS/CUST-AGE/CUST-BALANCE out
+      *> of customers.json as a comma-delimited file they can open in
+      *> a spreadsheet, instead of scraping JSON-DEMO's console
+      *> output. Same json_load_file/json_get_count/json_get_customer
+      *> calls as JSON-DEMO, writing CSV instead of DISPLAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-FILE ASSIGN TO "customers.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CSV-FILE.
+       01 CSV-RECORD PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 JSON-FILE       PIC X(50) VALUE "customers.json".
+       01 CUSTOMER-COUNT  PIC S9(4) COMP.
+       01 RESULT          PIC S9(4) COMP.
+       01 INDEX-VAR       PIC S9(4) COMP VALUE 0.
+
+       01 CUSTOMER-DATA.
+          05 CUST-NAME     PIC X(50).
+          05 CUST-STATUS   PIC X(20).
+          05 CUST-AGE      PIC 9(4).
+          05 CUST-BALANCE  PIC S9(8)V99.
+          05 CUST-CURRENCY PIC X(3).
+
+       01 CSV-AGE-ED     PIC ZZZ9.
+       01 CSV-BALANCE-ED PIC -ZZZZZZZ9.99.
+
+       01 ERRLOG-JOB-NAME PIC X(30) VALUE "CSV-EXTRACT".
+       01 ERRLOG-TEXT     PIC X(80).
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "CSV Customer Extract"
+           DISPLAY "====================="
+           DISPLAY " "
+
+           OPEN OUTPUT CSV-FILE
+
+           MOVE "CUST-NAME,CUST-STATUS,CUST-AGE,CUST-BALANCE"
+               TO CSV-RECORD
+           WRITE CSV-RECORD
+
+           CALL "json_load_file" USING
+               BY REFERENCE JSON-FILE
+           RETURNING CUSTOMER-COUNT
+
+           IF CUSTOMER-COUNT = -1 THEN
+               SET JOB-RC-SEVERE TO TRUE
+               STRING "Could not load " JSON-FILE
+                   DELIMITED BY SIZE INTO ERRLOG-TEXT
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "Error: Could not load " JSON-FILE
+               CLOSE CSV-FILE
+               MOVE JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CALL "json_get_count"
+           RETURNING CUSTOMER-COUNT
+
+           DISPLAY "Loaded " CUSTOMER-COUNT " customers from JSON"
+
+           PERFORM WRITE-CSV-ROWS
+
+           CLOSE CSV-FILE
+
+           DISPLAY " "
+           DISPLAY "Wrote customers.csv"
+
+           SET JOB-RC-SUCCESS TO TRUE
+           MOVE JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+      *> NOTE: the CUST-CURRENCY argument below is only populated once
+      *> json_get_customer is extended with a currency output; until
+      *> then it comes back as SPACES and the CSV currency column is
+      *> defaulted to "USD" for every row.
+       WRITE-CSV-ROWS.
+           PERFORM VARYING INDEX-VAR FROM 0 BY 1
+               UNTIL INDEX-VAR >= CUSTOMER-COUNT
+
+               MOVE SPACES TO CUST-CURRENCY
+               CALL "json_get_customer" USING
+                   BY VALUE INDEX-VAR
+                   BY REFERENCE CUST-NAME
+                   BY REFERENCE CUST-STATUS
+                   BY REFERENCE CUST-AGE
+                   BY REFERENCE CUST-BALANCE
+                   BY REFERENCE CUST-CURRENCY
+                   RETURNING RESULT
+
+               IF RESULT = 0 THEN
+                   CALL "NAME-CLEANUP" USING BY REFERENCE CUST-NAME
+
+                   MOVE CUST-AGE TO CSV-AGE-ED
+                   MOVE CUST-BALANCE TO CSV-BALANCE-ED
+
+                   MOVE SPACES TO CSV-RECORD
+                   STRING FUNCTION TRIM(CUST-NAME) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(CUST-STATUS) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(CSV-AGE-ED) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(CSV-BALANCE-ED) DELIMITED BY SIZE
+                       INTO CSV-RECORD
+
+                   WRITE CSV-RECORD
+               END-IF
+           END-PERFORM.
