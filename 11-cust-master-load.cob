@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-MASTER-LOAD.
+
+      *> Builds the customer master as an indexed file keyed on
+      *> customer ID, so a lookup program can pull a single account
+      *> directly instead of scanning customers.json start to finish
+      *> every time. customers.json itself carries no ID field, so
+      *> one is synthesized here from the load position (1, 2, 3...)
+      *> - stable as long as customers.json isn't reordered between
+      *> a load and a lookup.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "customer-master.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS CUST-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-MASTER.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 JSON-FILE       PIC X(50) VALUE "customers.json".
+       01 CUSTOMER-COUNT  PIC S9(4) COMP.
+       01 RESULT          PIC S9(4) COMP.
+       01 INDEX-VAR       PIC S9(4) COMP VALUE 0.
+
+       01 CUSTOMER-DATA.
+          05 CUST-NAME     PIC X(50).
+          05 CUST-STATUS   PIC X(20).
+          05 CUST-AGE      PIC 9(4).
+          05 CUST-BALANCE  PIC S9(8)V99.
+          05 CUST-CURRENCY PIC X(3).
+
+       01 CUST-MASTER-STATUS PIC X(2).
+
+       01 ERRLOG-JOB-NAME PIC X(30) VALUE "CUST-MASTER-LOAD".
+       01 ERRLOG-TEXT     PIC X(80).
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Customer Master Load"
+           DISPLAY "====================="
+           DISPLAY " "
+
+           CALL "json_load_file" USING
+               BY REFERENCE JSON-FILE
+           RETURNING CUSTOMER-COUNT
+
+           IF CUSTOMER-COUNT = -1 THEN
+               SET JOB-RC-SEVERE TO TRUE
+               STRING "Could not load " JSON-FILE
+                   DELIMITED BY SIZE INTO ERRLOG-TEXT
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "Error: Could not load " JSON-FILE
+               MOVE JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           CALL "json_get_count"
+           RETURNING CUSTOMER-COUNT
+
+           OPEN OUTPUT CUSTOMER-MASTER
+
+           IF CUST-MASTER-STATUS NOT = "00"
+               SET JOB-RC-SEVERE TO TRUE
+               STRING "Could not open customer-master.idx, status "
+                   CUST-MASTER-STATUS
+                   DELIMITED BY SIZE INTO ERRLOG-TEXT
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "Error: " ERRLOG-TEXT
+               MOVE JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      *> NOTE: the CUST-CURRENCY argument below is only populated once
+      *> json_get_customer is extended with a currency output; until
+      *> then it comes back as SPACES and CM-CUST-CURRENCY is
+      *> defaulted to "USD" for every record.
+           PERFORM VARYING INDEX-VAR FROM 0 BY 1
+               UNTIL INDEX-VAR >= CUSTOMER-COUNT
+
+               MOVE SPACES TO CUST-CURRENCY
+               CALL "json_get_customer" USING
+                   BY VALUE INDEX-VAR
+                   BY REFERENCE CUST-NAME
+                   BY REFERENCE CUST-STATUS
+                   BY REFERENCE CUST-AGE
+                   BY REFERENCE CUST-BALANCE
+                   BY REFERENCE CUST-CURRENCY
+                   RETURNING RESULT
+
+               IF RESULT = 0 THEN
+                   CALL "NAME-CLEANUP" USING BY REFERENCE CUST-NAME
+
+                   COMPUTE CM-CUST-ID = INDEX-VAR + 1
+                   MOVE CUST-NAME     TO CM-CUST-NAME
+                   MOVE CUST-STATUS   TO CM-CUST-STATUS
+                   MOVE CUST-AGE      TO CM-CUST-AGE
+                   MOVE CUST-BALANCE  TO CM-CUST-BALANCE
+                   MOVE CUST-CURRENCY TO CM-CUST-CURRENCY
+
+                   WRITE CUSTOMER-MASTER-RECORD
+                   IF CUST-MASTER-STATUS NOT = "00"
+                       SET JOB-RC-WARNING TO TRUE
+                       STRING "Could not write customer-master.idx "
+                           "record for ID " CM-CUST-ID ", status "
+                           CUST-MASTER-STATUS
+                           DELIMITED BY SIZE INTO ERRLOG-TEXT
+                       CALL "ERRLOG-WRITER" USING
+                           BY REFERENCE ERRLOG-JOB-NAME
+                           BY REFERENCE JOB-RETURN-CODE
+                           BY REFERENCE ERRLOG-TEXT
+                       DISPLAY "WARNING: " ERRLOG-TEXT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE CUSTOMER-MASTER
+
+           DISPLAY "Wrote customer-master.idx"
+
+           IF JOB-RETURN-CODE = 0
+               SET JOB-RC-SUCCESS TO TRUE
+           END-IF
+           MOVE JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
