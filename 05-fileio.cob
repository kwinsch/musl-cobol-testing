@@ -6,32 +6,179 @@
        FILE-CONTROL.
            SELECT TEST-FILE ASSIGN TO "test-data.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "test-fileio.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD TEST-FILE.
        01 FILE-RECORD PIC X(50).
 
+       FD CHECKPOINT-FILE.
+       COPY CKPTREC.
+
        WORKING-STORAGE SECTION.
        01 WS-RECORD PIC X(50).
+
+      *> Header / detail / trailer views of the one 50-byte record
+      *> area. The first byte carries the record-type code.
+       01 WS-RECORD-TYPE REDEFINES WS-RECORD.
+          05 WS-TYPE-CODE     PIC X(1).
+             88 RECORD-IS-HEADER   VALUE "H".
+             88 RECORD-IS-DETAIL   VALUE "D".
+             88 RECORD-IS-TRAILER  VALUE "T".
+          05 FILLER            PIC X(49).
+
+       01 HEADER-VIEW REDEFINES WS-RECORD.
+          05 HDR-TYPE-CODE     PIC X(1).
+          05 HDR-RUN-DATE      PIC X(8).
+          05 HDR-FILE-ID       PIC X(10).
+          05 FILLER            PIC X(31).
+
+       01 DETAIL-VIEW REDEFINES WS-RECORD.
+          05 DTL-TYPE-CODE     PIC X(1).
+          05 DTL-DATA          PIC X(49).
+
+       01 TRAILER-VIEW REDEFINES WS-RECORD.
+          05 TRL-TYPE-CODE     PIC X(1).
+          05 TRL-RECORD-COUNT  PIC 9(9).
+          05 FILLER            PIC X(40).
+
        01 EOF-FLAG  PIC X VALUE "N".
+       01 DETAIL-COUNT        PIC 9(9) COMP VALUE 0.
+       01 RECORDS-READ        PIC 9(9) COMP VALUE 0.
+      *> Only 4 records (1 header, 2 detail, 1 trailer) ever flow
+      *> through CLASSIFY-RECORD in this program, so the interval is
+      *> sized to that sample instead of a production volume - at
+      *> 1000 the periodic checkpoint would never fire and the
+      *> restart mechanism would only ever be exercised by RESET-
+      *> CHECKPOINT, never by WRITE-CHECKPOINT.
+       01 CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 2.
+       01 RESTART-FROM        PIC 9(9) COMP VALUE 0.
+       01 CKPT-FILE-STATUS    PIC X(2).
+
+       01 ERRLOG-JOB-NAME      PIC X(30) VALUE "TEST-FILEIO".
+       01 ERRLOG-TEXT          PIC X(80).
+       01 WS-TRAILER-COUNT-ED  PIC ZZZZZZZZ9.
+       01 WS-DETAIL-COUNT-ED   PIC ZZZZZZZZ9.
+       COPY RETCODE.
 
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
            OPEN OUTPUT TEST-FILE.
-           MOVE "Line 1: Testing file I/O" TO FILE-RECORD.
-           WRITE FILE-RECORD.
-           MOVE "Line 2: Static linking works!" TO FILE-RECORD.
-           WRITE FILE-RECORD.
+           MOVE "H20260101  TESTFEED  " TO WS-RECORD.
+           WRITE FILE-RECORD FROM WS-RECORD.
+           MOVE "DLine 1: Testing file I/O" TO WS-RECORD.
+           WRITE FILE-RECORD FROM WS-RECORD.
+           MOVE "DLine 2: Static linking works!" TO WS-RECORD.
+           WRITE FILE-RECORD FROM WS-RECORD.
+           MOVE "T000000002" TO WS-RECORD.
+           WRITE FILE-RECORD FROM WS-RECORD.
            CLOSE TEST-FILE.
-           DISPLAY "Wrote 2 lines".
+           DISPLAY "Wrote header, 2 detail lines, and trailer".
+
+           PERFORM READ-CHECKPOINT
 
            OPEN INPUT TEST-FILE.
            PERFORM UNTIL EOF-FLAG = "Y"
                READ TEST-FILE INTO WS-RECORD
                    AT END MOVE "Y" TO EOF-FLAG
-                   NOT AT END DISPLAY "Read: " WS-RECORD
+                   NOT AT END PERFORM CLASSIFY-RECORD
                END-READ
            END-PERFORM.
            CLOSE TEST-FILE.
 
+           PERFORM RESET-CHECKPOINT
+
+           IF DETAIL-COUNT NOT = TRL-RECORD-COUNT
+               SET JOB-RC-ERROR TO TRUE
+               MOVE TRL-RECORD-COUNT TO WS-TRAILER-COUNT-ED
+               MOVE DETAIL-COUNT     TO WS-DETAIL-COUNT-ED
+               STRING "Trailer count " WS-TRAILER-COUNT-ED
+                      " does not match details read "
+                      WS-DETAIL-COUNT-ED
+                      DELIMITED BY SIZE INTO ERRLOG-TEXT
+               END-STRING
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "WARNING: " ERRLOG-TEXT
+           ELSE
+               SET JOB-RC-SUCCESS TO TRUE
+           END-IF
+
+           MOVE JOB-RETURN-CODE TO RETURN-CODE.
            STOP RUN.
+
+      *> Recognizes the record type on the first byte and handles
+      *> each kind separately instead of treating every line the
+      *> same way. DETAIL-COUNT is tallied against every detail
+      *> record in the file, restart or not, since the trailer count
+      *> it is checked against (TRL-RECORD-COUNT) covers the whole
+      *> file; only the console DISPLAY of already-processed work is
+      *> skipped on a restart, so a rerun does not redisplay it.
+       CLASSIFY-RECORD.
+           ADD 1 TO RECORDS-READ
+
+           EVALUATE TRUE
+               WHEN RECORD-IS-HEADER
+                   IF RECORDS-READ > RESTART-FROM
+                       DISPLAY "Header: run date " HDR-RUN-DATE
+                           " file " HDR-FILE-ID
+                   END-IF
+               WHEN RECORD-IS-DETAIL
+                   ADD 1 TO DETAIL-COUNT
+                   IF RECORDS-READ > RESTART-FROM
+                       DISPLAY "Detail: " DTL-DATA
+                   END-IF
+               WHEN RECORD-IS-TRAILER
+                   IF RECORDS-READ > RESTART-FROM
+                       DISPLAY "Trailer: record count "
+                           TRL-RECORD-COUNT
+                   END-IF
+               WHEN OTHER
+                   IF RECORDS-READ > RESTART-FROM
+                       DISPLAY "Unrecognized record type, skipping"
+                   END-IF
+           END-EVALUATE
+
+           IF FUNCTION MOD (RECORDS-READ CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO RESTART-FROM
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-FILE-STATUS = "00" AND
+                  CKPT-JOB-NAME = "TEST-FILEIO"
+                   MOVE CKPT-LAST-RECORD TO RESTART-FROM
+                   DISPLAY "Resuming after checkpointed record "
+                       RESTART-FROM
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE "TEST-FILEIO"       TO CKPT-JOB-NAME
+           MOVE RECORDS-READ        TO CKPT-LAST-RECORD
+           MOVE FUNCTION CURRENT-DATE TO CKPT-RUN-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> A clean end-of-file means this run completed; the
+      *> checkpoint is reset to zero so the next run is not
+      *> mistaken for a restart of an abended job.
+       RESET-CHECKPOINT.
+           MOVE "TEST-FILEIO"         TO CKPT-JOB-NAME
+           MOVE 0                     TO CKPT-LAST-RECORD
+           MOVE FUNCTION CURRENT-DATE TO CKPT-RUN-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
