@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADING-SYSTEM.
+
+      *> Grown out of TEST-CONDITIONALS' single-GRADE EVALUATE into a
+      *> real scoring subsystem: a roster of students with several
+      *> scores each, a letter grade per assignment using the same
+      *> grade-band table concept, a GPA per student, and a class
+      *> roster report - so grading more than one number doesn't mean
+      *> writing a one-off program every time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "class-roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> One fixed-width line per student: name, then one two-digit
+      *> score per assignment, same column layout as TEST-FILEIO's
+      *> record views - no delimiters to parse.
+       FD ROSTER-FILE.
+       01 ROSTER-FILE-RECORD.
+          05 RFR-STUDENT-NAME  PIC X(20).
+          05 RFR-SCORE OCCURS 4 TIMES PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01 ROSTER-FILE-STATUS PIC X(2).
+       01 ROSTER-EOF-FLAG    PIC X VALUE "N".
+
+      *> Grading-policy control table, same bands as TEST-CONDITIONALS
+      *> (including the D band), reused here rather than duplicated
+      *> by hand.
+       01 GRADE-BAND-TABLE.
+          05 GRADE-BAND OCCURS 5 TIMES.
+             10 GB-LOW-SCORE  PIC 99.
+             10 GB-HIGH-SCORE PIC 99.
+             10 GB-LETTER     PIC X.
+             10 GB-GPA-POINTS PIC 9V9.
+       01 GRADE-BAND-COUNT PIC 9 VALUE 5.
+       01 GRADE-BAND-INDEX PIC 9 COMP.
+
+       01 STUDENT-COUNT     PIC 9(2) VALUE 0.
+       01 ASSIGNMENT-COUNT  PIC 9(1) VALUE 4.
+
+       01 STUDENT-ROSTER.
+          05 STUDENT-ENTRY OCCURS 10 TIMES.
+             10 STUDENT-NAME     PIC X(20).
+             10 ASSIGNMENT-SCORE OCCURS 10 TIMES PIC 99.
+             10 ASSIGNMENT-GRADE OCCURS 10 TIMES PIC X.
+             10 ASSIGNMENT-GPA   OCCURS 10 TIMES PIC 9V9.
+             10 STUDENT-GPA      PIC 9V99.
+
+       01 STUDENT-INDEX     PIC 9(2) COMP.
+       01 ASSIGNMENT-INDEX  PIC 9(2) COMP.
+       01 GPA-TOTAL         PIC 99V9.
+       01 STUDENT-GPA-DISPLAY PIC 9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Grading / GPA Subsystem"
+           DISPLAY "========================"
+           DISPLAY " "
+
+           PERFORM LOAD-GRADE-BANDS
+
+           PERFORM LOAD-ROSTER
+
+           PERFORM GRADE-ROSTER
+
+           PERFORM PRINT-ROSTER-REPORT
+
+           STOP RUN.
+
+      *> Policy table, highest band first - identical cutoffs to
+      *> TEST-CONDITIONALS plus a GPA point value per band.
+       LOAD-GRADE-BANDS.
+           MOVE 90 TO GB-LOW-SCORE(1)
+           MOVE 99 TO GB-HIGH-SCORE(1)
+           MOVE "A" TO GB-LETTER(1)
+           MOVE 4.0 TO GB-GPA-POINTS(1)
+
+           MOVE 80 TO GB-LOW-SCORE(2)
+           MOVE 89 TO GB-HIGH-SCORE(2)
+           MOVE "B" TO GB-LETTER(2)
+           MOVE 3.0 TO GB-GPA-POINTS(2)
+
+           MOVE 70 TO GB-LOW-SCORE(3)
+           MOVE 79 TO GB-HIGH-SCORE(3)
+           MOVE "C" TO GB-LETTER(3)
+           MOVE 2.0 TO GB-GPA-POINTS(3)
+
+           MOVE 60 TO GB-LOW-SCORE(4)
+           MOVE 69 TO GB-HIGH-SCORE(4)
+           MOVE "D" TO GB-LETTER(4)
+           MOVE 1.0 TO GB-GPA-POINTS(4)
+
+           MOVE 0  TO GB-LOW-SCORE(5)
+           MOVE 59 TO GB-HIGH-SCORE(5)
+           MOVE "F" TO GB-LETTER(5)
+           MOVE 0.0 TO GB-GPA-POINTS(5).
+
+      *> Reads the class roster from ROSTER-FILE the same way
+      *> TEST-FILEIO reads test-data.txt: one fixed-width record per
+      *> student, stopping at OCCURS 10's capacity if the roster ever
+      *> grows past it.
+       LOAD-ROSTER.
+           OPEN INPUT ROSTER-FILE
+           PERFORM UNTIL ROSTER-EOF-FLAG = "Y"
+                   OR STUDENT-COUNT >= 10
+               READ ROSTER-FILE
+                   AT END MOVE "Y" TO ROSTER-EOF-FLAG
+                   NOT AT END PERFORM STORE-ROSTER-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE ROSTER-FILE.
+
+      *> Copies the record just read into the next free STUDENT-ENTRY
+      *> slot.
+       STORE-ROSTER-RECORD.
+           ADD 1 TO STUDENT-COUNT
+           MOVE RFR-STUDENT-NAME TO STUDENT-NAME(STUDENT-COUNT)
+           PERFORM VARYING ASSIGNMENT-INDEX FROM 1 BY 1
+               UNTIL ASSIGNMENT-INDEX > ASSIGNMENT-COUNT
+               MOVE RFR-SCORE(ASSIGNMENT-INDEX)
+                   TO ASSIGNMENT-SCORE(STUDENT-COUNT ASSIGNMENT-INDEX)
+           END-PERFORM.
+
+      *> Letter grade per assignment plus a GPA per student, computed
+      *> in one pass over the roster.
+       GRADE-ROSTER.
+           PERFORM VARYING STUDENT-INDEX FROM 1 BY 1
+               UNTIL STUDENT-INDEX > STUDENT-COUNT
+               MOVE 0 TO GPA-TOTAL
+               PERFORM VARYING ASSIGNMENT-INDEX FROM 1 BY 1
+                   UNTIL ASSIGNMENT-INDEX > ASSIGNMENT-COUNT
+                   PERFORM LOOKUP-ASSIGNMENT-GRADE
+                   ADD ASSIGNMENT-GPA(STUDENT-INDEX ASSIGNMENT-INDEX)
+                       TO GPA-TOTAL
+               END-PERFORM
+               COMPUTE STUDENT-GPA(STUDENT-INDEX) =
+                   GPA-TOTAL / ASSIGNMENT-COUNT
+           END-PERFORM.
+
+      *> GRADE-BAND-TABLE entries run 90-99 down to 0-59 and are
+      *> exhaustive, so every valid 0-99 score matches exactly one
+      *> band.
+       LOOKUP-ASSIGNMENT-GRADE.
+           PERFORM VARYING GRADE-BAND-INDEX FROM 1 BY 1
+               UNTIL GRADE-BAND-INDEX > GRADE-BAND-COUNT
+               IF ASSIGNMENT-SCORE(STUDENT-INDEX ASSIGNMENT-INDEX)
+                       >= GB-LOW-SCORE(GRADE-BAND-INDEX) AND
+                  ASSIGNMENT-SCORE(STUDENT-INDEX ASSIGNMENT-INDEX)
+                       <= GB-HIGH-SCORE(GRADE-BAND-INDEX)
+                   MOVE GB-LETTER(GRADE-BAND-INDEX)
+                       TO ASSIGNMENT-GRADE(STUDENT-INDEX
+                                            ASSIGNMENT-INDEX)
+                   MOVE GB-GPA-POINTS(GRADE-BAND-INDEX)
+                       TO ASSIGNMENT-GPA(STUDENT-INDEX
+                                          ASSIGNMENT-INDEX)
+                   MOVE GRADE-BAND-COUNT TO GRADE-BAND-INDEX
+               END-IF
+           END-PERFORM.
+
+       PRINT-ROSTER-REPORT.
+           DISPLAY "Class Roster Report"
+           DISPLAY "--------------------"
+           PERFORM VARYING STUDENT-INDEX FROM 1 BY 1
+               UNTIL STUDENT-INDEX > STUDENT-COUNT
+               MOVE STUDENT-GPA(STUDENT-INDEX) TO STUDENT-GPA-DISPLAY
+               DISPLAY STUDENT-NAME(STUDENT-INDEX) ":"
+               PERFORM VARYING ASSIGNMENT-INDEX FROM 1 BY 1
+                   UNTIL ASSIGNMENT-INDEX > ASSIGNMENT-COUNT
+                   DISPLAY "   Assignment " ASSIGNMENT-INDEX ": "
+                       ASSIGNMENT-SCORE(STUDENT-INDEX
+                                         ASSIGNMENT-INDEX)
+                       " (" ASSIGNMENT-GRADE(STUDENT-INDEX
+                                              ASSIGNMENT-INDEX) ")"
+               END-PERFORM
+               DISPLAY "   GPA: " STUDENT-GPA-DISPLAY
+               DISPLAY " "
+           END-PERFORM.
