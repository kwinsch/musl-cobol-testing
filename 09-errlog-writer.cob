@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG-WRITER.
+
+      *> Shared error-log appender. Any batch program in the daily
+      *> job set CALLs this with its job name, a return code, and a
+      *> short message whenever it hits a failure, so operations has
+      *> one JOBERR.LOG to check after an overnight run instead of
+      *> scanning each job's console output by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "JOBERR.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-LOG-FILE.
+       COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ERRLOG-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       01 LK-JOB-NAME    PIC X(30).
+       01 LK-RETURN-CODE PIC S9(4) COMP.
+       01 LK-MESSAGE     PIC X(80).
+
+       PROCEDURE DIVISION USING LK-JOB-NAME LK-RETURN-CODE LK-MESSAGE.
+       MAIN-LOGIC.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = "00"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+
+           MOVE LK-JOB-NAME            TO ERRLOG-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE  TO ERRLOG-TIMESTAMP
+           MOVE LK-RETURN-CODE         TO ERRLOG-RETURN-CODE
+           MOVE LK-MESSAGE             TO ERRLOG-MESSAGE
+
+           WRITE ERROR-LOG-RECORD
+
+           CLOSE ERROR-LOG-FILE
+           GOBACK.
