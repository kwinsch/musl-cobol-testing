@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATOR-MENU.
+
+      *> Menu-driven front end for the daily job set, so an operator
+      *> no longer has to know the compiled object names for
+      *> TEST-FILEIO, TEST-CONDITIONALS, TEST-STRINGS, MIXED-EXAMPLE,
+      *> and JSON-DEMO by heart, and so there's a record of what ran
+      *> and when instead of having to dig through shell history.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO "operator-menu-history.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RUN-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-LOG-FILE.
+       01 RUN-LOG-RECORD.
+          05 RLOG-JOB-NAME    PIC X(20).
+          05 FILLER           PIC X(1) VALUE SPACE.
+          05 RLOG-START-TIME  PIC X(26).
+          05 FILLER           PIC X(1) VALUE SPACE.
+          05 RLOG-END-TIME    PIC X(26).
+          05 FILLER           PIC X(1) VALUE SPACE.
+          05 RLOG-STATUS      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 RUN-LOG-STATUS    PIC X(2).
+
+       01 MENU-CHOICE       PIC X(1).
+       01 DONE-FLAG         PIC X VALUE "N".
+          88 OPERATOR-DONE  VALUE "Y".
+
+       01 JOB-COMMAND        PIC X(80).
+       01 JOB-NAME           PIC X(20).
+       01 JOB-EXIT-STATUS    PIC S9(9) COMP.
+       01 JOB-EXIT-STATUS-ED PIC -ZZZZZZZZ9.
+
+       01 JOB-TABLE.
+          05 JOB-ENTRY OCCURS 5 TIMES.
+             10 JOB-MENU-NAME PIC X(20).
+             10 JOB-EXE-NAME  PIC X(20).
+       01 JOB-INDEX          PIC 9 COMP.
+
+       01 ERRLOG-JOB-NAME    PIC X(30) VALUE "OPERATOR-MENU".
+       01 ERRLOG-TEXT        PIC X(80).
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-JOB-TABLE
+
+           OPEN EXTEND RUN-LOG-FILE
+           IF RUN-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+
+           PERFORM UNTIL OPERATOR-DONE
+               PERFORM SHOW-MENU
+               ACCEPT MENU-CHOICE
+
+               EVALUATE MENU-CHOICE
+                   WHEN "1" THRU "5"
+                       MOVE FUNCTION NUMVAL(MENU-CHOICE)
+                           TO JOB-INDEX
+                       PERFORM RUN-ONE-JOB
+                   WHEN "A"
+                       PERFORM VARYING JOB-INDEX FROM 1 BY 1
+                           UNTIL JOB-INDEX > 5
+                           PERFORM RUN-ONE-JOB
+                       END-PERFORM
+                   WHEN "Q"
+                       SET OPERATOR-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Unrecognized choice: " MENU-CHOICE
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE RUN-LOG-FILE
+
+           STOP RUN.
+
+       LOAD-JOB-TABLE.
+           MOVE "TEST-FILEIO"       TO JOB-MENU-NAME(1)
+           MOVE "./test-fileio"     TO JOB-EXE-NAME(1)
+
+           MOVE "TEST-CONDITIONALS" TO JOB-MENU-NAME(2)
+           MOVE "./test-conditionals" TO JOB-EXE-NAME(2)
+
+           MOVE "TEST-STRINGS"      TO JOB-MENU-NAME(3)
+           MOVE "./test-strings"    TO JOB-EXE-NAME(3)
+
+           MOVE "MIXED-EXAMPLE"     TO JOB-MENU-NAME(4)
+           MOVE "./mixed-example"   TO JOB-EXE-NAME(4)
+
+           MOVE "JSON-DEMO"         TO JOB-MENU-NAME(5)
+           MOVE "./json-demo"       TO JOB-EXE-NAME(5).
+
+       SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "Daily Job Menu"
+           DISPLAY "--------------"
+           PERFORM VARYING JOB-INDEX FROM 1 BY 1
+               UNTIL JOB-INDEX > 5
+               DISPLAY JOB-INDEX ") " JOB-MENU-NAME(JOB-INDEX)
+           END-PERFORM
+           DISPLAY "A) Run all"
+           DISPLAY "Q) Quit"
+           DISPLAY "Enter choice: ".
+
+      *> Runs JOB-TABLE(JOB-INDEX) as a separate process and appends
+      *> a run-history record (job name, start/end time, completion
+      *> status) the same way the batch driver folds a job's exit
+      *> status into a shared scheme, but logged to a file an
+      *> operator can browse instead of RETURN-CODE.
+       RUN-ONE-JOB.
+           MOVE JOB-MENU-NAME(JOB-INDEX) TO JOB-NAME
+           MOVE JOB-EXE-NAME(JOB-INDEX)  TO JOB-COMMAND
+
+           MOVE JOB-NAME TO RLOG-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE TO RLOG-START-TIME
+
+           DISPLAY "Starting " JOB-NAME "..."
+           CALL "SYSTEM" USING JOB-COMMAND
+           MOVE RETURN-CODE TO JOB-EXIT-STATUS
+
+           MOVE FUNCTION CURRENT-DATE TO RLOG-END-TIME
+           IF JOB-EXIT-STATUS = 0
+               MOVE "SUCCESS" TO RLOG-STATUS
+               DISPLAY JOB-NAME " completed successfully."
+           ELSE
+               MOVE "FAILED" TO RLOG-STATUS
+               MOVE JOB-EXIT-STATUS TO JOB-RETURN-CODE
+               MOVE JOB-EXIT-STATUS TO JOB-EXIT-STATUS-ED
+               STRING JOB-NAME " exited with code "
+                   JOB-EXIT-STATUS-ED
+                   DELIMITED BY SIZE INTO ERRLOG-TEXT
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY JOB-NAME " FAILED - return code "
+                   JOB-EXIT-STATUS
+           END-IF
+
+           WRITE RUN-LOG-RECORD.
