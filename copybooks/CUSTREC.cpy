@@ -0,0 +1,9 @@
+      *> Shared customer master record layout, keyed on a synthesized
+      *> customer ID. Used by the indexed master load/lookup pair.
+       01 CUSTOMER-MASTER-RECORD.
+          05 CM-CUST-ID       PIC 9(6).
+          05 CM-CUST-NAME     PIC X(50).
+          05 CM-CUST-STATUS   PIC X(20).
+          05 CM-CUST-AGE      PIC 9(4).
+          05 CM-CUST-BALANCE  PIC S9(8)V99.
+          05 CM-CUST-CURRENCY PIC X(3).
