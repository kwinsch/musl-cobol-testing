@@ -0,0 +1,9 @@
+      *> Shared job-error-log record layout.
+      *> Any batch program appends one of these to JOBERR.LOG on a
+      *> failure so operations has one file to check after an
+      *> overnight run instead of grepping console output per job.
+       01 ERROR-LOG-RECORD.
+          05 ERRLOG-JOB-NAME        PIC X(30).
+          05 ERRLOG-TIMESTAMP       PIC X(26).
+          05 ERRLOG-RETURN-CODE     PIC S9(4).
+          05 ERRLOG-MESSAGE         PIC X(80).
