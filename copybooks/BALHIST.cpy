@@ -0,0 +1,10 @@
+      *> Shared customer-balance-history record layout. Published by
+      *> JSON-DEMO for the cross-program reconciliation and end-of-day
+      *> report jobs to read.
+       01 BALANCE-HISTORY-RECORD.
+          05 BALHIST-RUN-DATE       PIC X(8).
+          05 BALHIST-TOTAL-BALANCE  PIC S9(10)V99.
+          05 BALHIST-DELTA          PIC S9(10)V99.
+          05 BALHIST-CUSTOMER-COUNT PIC 9(6).
+          05 BALHIST-ACTIVE-COUNT   PIC 9(6).
+          05 BALHIST-INACTIVE-COUNT PIC 9(6).
