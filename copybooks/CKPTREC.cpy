@@ -0,0 +1,7 @@
+      *> Shared checkpoint/restart record layout.
+      *> Copied into any batch program that needs to resume a
+      *> sequential read partway through instead of starting over.
+       01 CHECKPOINT-RECORD.
+          05 CKPT-JOB-NAME          PIC X(30).
+          05 CKPT-LAST-RECORD       PIC 9(9).
+          05 CKPT-RUN-TIMESTAMP     PIC X(26).
