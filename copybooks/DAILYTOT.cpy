@@ -0,0 +1,7 @@
+      *> Shared daily sales-total record layout. Published by
+      *> MIXED-EXAMPLE for the cross-program reconciliation and
+      *> end-of-day report jobs to read.
+       01 DAILY-TOTAL-RECORD.
+          05 DTOT-RUN-DATE       PIC X(8).
+          05 DTOT-TOTAL-SALES    PIC S9(9)V99.
+          05 DTOT-LINE-COUNT     PIC 9(9).
