@@ -0,0 +1,8 @@
+      *> Standard batch-job return-code scheme shared by the daily
+      *> job set. Replaces the ad hoc use of RESULT as both an EOF
+      *> sentinel and an error flag.
+       01 JOB-RETURN-CODE           PIC S9(4) COMP VALUE 0.
+          88 JOB-RC-SUCCESS         VALUE 0.
+          88 JOB-RC-WARNING         VALUE 4.
+          88 JOB-RC-ERROR           VALUE 8.
+          88 JOB-RC-SEVERE          VALUE 16.
