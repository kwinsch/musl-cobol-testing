@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAME-CLEANUP.
+
+      *> Shared name-standardization utility. Pulled out of
+      *> TEST-STRINGS' STRING/INSPECT logic so any job that prints
+      *> or accumulates a customer name can normalize it first,
+      *> instead of reports showing "john DOE " next to "Jane Doe"
+      *> for what is really the same formatting problem everywhere.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-NAME PIC X(50).
+
+       LINKAGE SECTION.
+       01 LK-CUSTOMER-NAME PIC X(50).
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-NAME.
+       MAIN-LOGIC.
+           MOVE FUNCTION TRIM (LK-CUSTOMER-NAME) TO WS-WORK-NAME
+
+           INSPECT WS-WORK-NAME CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+           MOVE WS-WORK-NAME TO LK-CUSTOMER-NAME
+
+           GOBACK.
