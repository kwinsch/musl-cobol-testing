@@ -7,7 +7,20 @@
        01 NUM2     PIC 9(3) VALUE 50.
        01 GRADE    PIC 99 VALUE 85.
 
+      *> Grading-policy control table: letter-grade cutoffs live
+      *> here instead of being hardcoded into the EVALUATE, so the
+      *> bands can be adjusted without a recompile each semester.
+       01 GRADE-BAND-TABLE.
+          05 GRADE-BAND OCCURS 4 TIMES.
+             10 GB-LOW-SCORE  PIC 99.
+             10 GB-HIGH-SCORE PIC 99.
+             10 GB-LETTER     PIC X.
+       01 GRADE-BAND-COUNT PIC 9 VALUE 4.
+       01 GRADE-BAND-INDEX PIC 9 COMP.
+       01 LETTER-GRADE     PIC X VALUE "F".
+
        PROCEDURE DIVISION.
+       MAIN-LOGIC.
            IF NUM1 > NUM2
                DISPLAY "100 > 50: TRUE"
            ELSE
@@ -20,15 +33,44 @@
                DISPLAY "100 = 50: FALSE"
            END-IF.
 
-           EVALUATE GRADE
-               WHEN 90 THRU 100
-                   DISPLAY "Grade: A"
-               WHEN 80 THRU 89
-                   DISPLAY "Grade: B"
-               WHEN 70 THRU 79
-                   DISPLAY "Grade: C"
-               WHEN OTHER
-                   DISPLAY "Grade: F"
-           END-EVALUATE.
+           PERFORM LOAD-GRADE-BANDS
+
+           PERFORM LOOKUP-GRADE
+
+           DISPLAY "Grade: " LETTER-GRADE.
 
            STOP RUN.
+
+      *> Policy table, highest band first. Moving this to a file
+      *> read at startup is the natural next step if the bands need
+      *> to change without even a recompile.
+       LOAD-GRADE-BANDS.
+           MOVE 90 TO GB-LOW-SCORE(1)
+           MOVE 99 TO GB-HIGH-SCORE(1)
+           MOVE "A" TO GB-LETTER(1)
+
+           MOVE 80 TO GB-LOW-SCORE(2)
+           MOVE 89 TO GB-HIGH-SCORE(2)
+           MOVE "B" TO GB-LETTER(2)
+
+           MOVE 70 TO GB-LOW-SCORE(3)
+           MOVE 79 TO GB-HIGH-SCORE(3)
+           MOVE "C" TO GB-LETTER(3)
+
+           MOVE 60 TO GB-LOW-SCORE(4)
+           MOVE 69 TO GB-HIGH-SCORE(4)
+           MOVE "D" TO GB-LETTER(4).
+
+      *> GRADE-BAND-TABLE entries run 90-99 down to 60-69; GRADE
+      *> values above 99 cannot occur (GRADE is PIC 99), so any
+      *> value not covered by a band is below 60 and grades F.
+       LOOKUP-GRADE.
+           MOVE "F" TO LETTER-GRADE
+           PERFORM VARYING GRADE-BAND-INDEX FROM 1 BY 1
+               UNTIL GRADE-BAND-INDEX > GRADE-BAND-COUNT
+               IF GRADE >= GB-LOW-SCORE(GRADE-BAND-INDEX) AND
+                  GRADE <= GB-HIGH-SCORE(GRADE-BAND-INDEX)
+                   MOVE GB-LETTER(GRADE-BAND-INDEX) TO LETTER-GRADE
+                   MOVE GRADE-BAND-COUNT TO GRADE-BAND-INDEX
+               END-IF
+           END-PERFORM.
