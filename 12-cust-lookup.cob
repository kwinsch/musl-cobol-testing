@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUST-LOOKUP.
+
+      *> Single-account lookup against the indexed customer master
+      *> built by CUST-MASTER-LOAD, for the phone-inquiry case where
+      *> we only need one record instead of scanning the whole
+      *> customers.json feed through json_get_customer.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "customer-master.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS CUST-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-MASTER.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 CUST-MASTER-STATUS PIC X(2).
+       01 LOOKUP-BALANCE-ED  PIC -ZZZZZZZ9.99.
+
+       01 ERRLOG-JOB-NAME    PIC X(30) VALUE "CUST-LOOKUP".
+       01 ERRLOG-TEXT        PIC X(80).
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Customer Lookup"
+           DISPLAY "================"
+
+           OPEN INPUT CUSTOMER-MASTER
+
+           IF CUST-MASTER-STATUS NOT = "00"
+               SET JOB-RC-SEVERE TO TRUE
+               STRING "customer-master.idx not found - run "
+                   "CUST-MASTER-LOAD first" DELIMITED BY SIZE
+                   INTO ERRLOG-TEXT
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "Error: " ERRLOG-TEXT
+               MOVE JOB-RETURN-CODE TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY "Enter customer ID: "
+           ACCEPT CM-CUST-ID
+
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   DISPLAY "No customer found for ID " CM-CUST-ID
+           END-READ
+
+           IF CUST-MASTER-STATUS = "00"
+               MOVE CM-CUST-BALANCE TO LOOKUP-BALANCE-ED
+               DISPLAY "Name:     " CM-CUST-NAME
+               DISPLAY "Status:   " CM-CUST-STATUS
+               DISPLAY "Age:      " CM-CUST-AGE
+               DISPLAY "Balance:  " LOOKUP-BALANCE-ED
+                   " " CM-CUST-CURRENCY
+               SET JOB-RC-SUCCESS TO TRUE
+           ELSE
+               SET JOB-RC-WARNING TO TRUE
+           END-IF
+
+           CLOSE CUSTOMER-MASTER
+
+           MOVE JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
