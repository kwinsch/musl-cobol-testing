@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIATION.
+
+      *> Compares the day-over-day change in customer balances
+      *> (BALHIST-DELTA, written by JSON-DEMO) against the day's
+      *> sales total (DTOT-TOTAL-SALES, written by MIXED-EXAMPLE) and
+      *> flags a variance report when they don't line up within
+      *> tolerance, so a feed mismatch is caught the next morning
+      *> instead of at month-end close.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-HISTORY-FILE
+               ASSIGN TO "customer-balance-history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BAL-HISTORY-STATUS.
+           SELECT DAILY-TOTAL-FILE ASSIGN TO "sales-daily-total.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DAILY-TOTAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BALANCE-HISTORY-FILE.
+       COPY BALHIST.
+
+       FD DAILY-TOTAL-FILE.
+       COPY DAILYTOT.
+
+       WORKING-STORAGE SECTION.
+       01 BAL-HISTORY-STATUS   PIC X(2).
+       01 DAILY-TOTAL-STATUS   PIC X(2).
+
+       01 VARIANCE             PIC S9(10)V99.
+       01 VARIANCE-TOLERANCE   PIC S9(10)V99 VALUE 1.00.
+       01 VARIANCE-DISPLAY     PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01 DELTA-DISPLAY        PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       01 SALES-DISPLAY        PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       01 ERRLOG-JOB-NAME      PIC X(30) VALUE "RECONCILIATION".
+       01 ERRLOG-TEXT          PIC X(80).
+
+       01 MISSING-INPUT-FILE   PIC X VALUE "N".
+          88 INPUT-FILE-WAS-MISSING VALUE "Y".
+
+       COPY RETCODE.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Sales/Customer-Balance Reconciliation"
+           DISPLAY "======================================="
+           DISPLAY " "
+
+           MOVE 0 TO BALHIST-DELTA
+           MOVE 0 TO DTOT-TOTAL-SALES
+
+           OPEN INPUT BALANCE-HISTORY-FILE
+           IF BAL-HISTORY-STATUS = "00"
+               READ BALANCE-HISTORY-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE BALANCE-HISTORY-FILE
+           ELSE
+               SET INPUT-FILE-WAS-MISSING TO TRUE
+               DISPLAY "Warning: no customer-balance-history.dat - "
+                   "run JSON-DEMO first"
+           END-IF
+
+           OPEN INPUT DAILY-TOTAL-FILE
+           IF DAILY-TOTAL-STATUS = "00"
+               READ DAILY-TOTAL-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE DAILY-TOTAL-FILE
+           ELSE
+               SET INPUT-FILE-WAS-MISSING TO TRUE
+               DISPLAY "Warning: no sales-daily-total.dat - "
+                   "run MIXED-EXAMPLE first"
+           END-IF
+
+           COMPUTE VARIANCE =
+               BALHIST-DELTA - DTOT-TOTAL-SALES
+
+           MOVE BALHIST-DELTA    TO DELTA-DISPLAY
+           MOVE DTOT-TOTAL-SALES TO SALES-DISPLAY
+           MOVE VARIANCE         TO VARIANCE-DISPLAY
+
+           DISPLAY "Change in customer balances: " DELTA-DISPLAY
+           DISPLAY "Day's sales total:           " SALES-DISPLAY
+           DISPLAY "Variance:                    " VARIANCE-DISPLAY
+           DISPLAY " "
+
+           IF FUNCTION ABS(VARIANCE) > VARIANCE-TOLERANCE
+               OR INPUT-FILE-WAS-MISSING
+               SET JOB-RC-WARNING TO TRUE
+               IF INPUT-FILE-WAS-MISSING
+                   STRING "Reconciliation run with one or more "
+                       "inputs missing" DELIMITED BY SIZE
+                       INTO ERRLOG-TEXT
+               ELSE
+                   STRING "Variance " VARIANCE-DISPLAY
+                       " exceeds tolerance" DELIMITED BY SIZE
+                       INTO ERRLOG-TEXT
+               END-IF
+               CALL "ERRLOG-WRITER" USING
+                   BY REFERENCE ERRLOG-JOB-NAME
+                   BY REFERENCE JOB-RETURN-CODE
+                   BY REFERENCE ERRLOG-TEXT
+               DISPLAY "VARIANCE REPORT: sales and customer "
+                   "balance movement do not reconcile within "
+                   "tolerance."
+           ELSE
+               SET JOB-RC-SUCCESS TO TRUE
+               DISPLAY "Within tolerance - no variance flagged."
+           END-IF
+
+           MOVE JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
